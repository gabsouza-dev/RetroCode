@@ -0,0 +1,316 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    DailyRunSummary.
+000300 AUTHOR.        R CARDOSO.
+000400 INSTALLATION.  OPERATIONS SUPPORT.
+000500 DATE-WRITTEN.  2026-08-09.
+000600 DATE-COMPILED.
+000700*
+000800*--------------------------------------------------------------*
+000900* MODIFICATION HISTORY                                        *
+001000*--------------------------------------------------------------*
+001100* 2026-08-09 RC   ORIGINAL. READS THE RUN-LOG FILE PRODUCED BY *
+001200*                 HelloWorld AND PRINTS ONE DAILY RUN SUMMARY  *
+001300*                 PAGE PER RUN-DATE - RUN COUNT, FIRST/LAST    *
+001400*                 RUN TIME, AND THE RANDOM SEEDS ISSUED THAT   *
+001500*                 DAY - FOR OPERATIONS MANAGEMENT.             *
+001510* 2026-08-09 RC   RUN-LOG-FILE IS NOW A KSDS KEYED ON THE       *
+001520*                 RANDOM SEED RATHER THAN BEING WRITTEN IN      *
+001530*                 RUN-DATE ORDER, SO THIS PROGRAM NO LONGER     *
+001540*                 READS IT DIRECTLY. IT FIRST SORTS THE RUN-LOG *
+001550*                 INTO A WORK FILE BY RUN-DATE/RUN-TIME AND     *
+001560*                 DRIVES THE CONTROL-BREAK LOGIC OFF THAT       *
+001570*                 SORTED FILE INSTEAD.                         *
+001600*--------------------------------------------------------------*
+001700*
+002200 ENVIRONMENT DIVISION.
+002300 CONFIGURATION SECTION.
+002400 SOURCE-COMPUTER.   IBM-370.
+002500 OBJECT-COMPUTER.   IBM-370.
+002600*
+002700 INPUT-OUTPUT SECTION.
+002800 FILE-CONTROL.
+002900     SELECT RUN-LOG-FILE ASSIGN "RUNLOG"
+002910         ORGANIZATION IS INDEXED
+002920         ACCESS MODE IS DYNAMIC
+002930         RECORD KEY IS RC-RANDOM-SEED
+003200         FILE STATUS IS WS-RUNLOG-STATUS.
+003210     SELECT SORT-WORK-FILE ASSIGN "SRTWORK".
+003220     SELECT SORTED-RUNLOG-FILE ASSIGN "SRTOUT"
+003230         ORGANIZATION IS SEQUENTIAL
+003240         ACCESS MODE IS SEQUENTIAL
+003250         FILE STATUS IS WS-SORTED-STATUS.
+003300     SELECT REPORT-FILE ASSIGN "RPTFILE"
+003400         ORGANIZATION IS SEQUENTIAL
+003500         ACCESS MODE IS SEQUENTIAL
+003600         FILE STATUS IS WS-REPORT-STATUS.
+003700*
+003800 DATA DIVISION.
+003900 FILE SECTION.
+004000*
+004100*--------------------------------------------------------------*
+004200* RUN-LOG-FILE - SAME LAYOUT HelloWorld WRITES, SHARED VIA THE  *
+004300*                RUNCTL01 COPYBOOK. READ ONLY TO FEED THE SORT. *
+004400*--------------------------------------------------------------*
+004500 FD  RUN-LOG-FILE
+004600     RECORDING MODE IS F
+004700     LABEL RECORDS ARE STANDARD.
+004800     COPY RUNCTL01.
+004900*
+004910*--------------------------------------------------------------*
+004920* SORT-WORK-FILE - THE SORT VERB'S WORK FILE. SAME LAYOUT AS     *
+004930* RUNCTL01, PULLED IN BY COPY REPLACING SO THE FIELDS STAY IN    *
+004940* STEP WITH THE COPYBOOK, RENAMED SRT- SO THEY DO NOT COLLIDE    *
+004945* WITH THE RC- NAMES RUN-LOG-FILE ALREADY OWNS.                  *
+004950*--------------------------------------------------------------*
+004960 SD  SORT-WORK-FILE.
+004970     COPY RUNCTL01 REPLACING
+004972         ==RUN-CONTROL-RECORD== BY ==SORT-RECORD==
+004974         ==RC-RUN-DATE==        BY ==SRT-RUN-DATE==
+004976         ==RC-RUN-TIME==        BY ==SRT-RUN-TIME==
+004978         ==RC-RANDOM-SEED==     BY ==SRT-RANDOM-SEED==.
+005000*
+005010*--------------------------------------------------------------*
+005020* SORTED-RUNLOG-FILE - THE SORT VERB'S GIVING FILE: THE RUN-LOG  *
+005030* RECORDS IN RUN-DATE/RUN-TIME ORDER, WHICH IS WHAT THE          *
+005040* CONTROL-BREAK LOGIC BELOW ACTUALLY READS. SAME RUNCTL01 LAYOUT *
+005045* VIA COPY REPLACING, FIELDS RENAMED RPT- FOR THE SAME REASON.   *
+005060*--------------------------------------------------------------*
+005070 FD  SORTED-RUNLOG-FILE
+005080     RECORDING MODE IS F
+005090     LABEL RECORDS ARE STANDARD.
+005095     COPY RUNCTL01 REPLACING
+005096         ==RUN-CONTROL-RECORD== BY ==SORTED-RECORD==
+005097         ==RC-RUN-DATE==        BY ==RPT-RUN-DATE==
+005098         ==RC-RUN-TIME==        BY ==RPT-RUN-TIME==
+005099         ==RC-RANDOM-SEED==     BY ==RPT-RANDOM-SEED==.
+005130*
+005140*--------------------------------------------------------------*
+005150* REPORT-FILE - THE PRINTED DAILY RUN SUMMARY, ONE PAGE PER     *
+005160*               RUN-DATE FOUND IN THE RUN-LOG.                 *
+005170*--------------------------------------------------------------*
+005180 FD  REPORT-FILE
+005190     RECORDING MODE IS F
+005200     LABEL RECORDS ARE STANDARD.
+005210 01  RPT-RECORD                  PIC X(080).
+005220*
+005230 WORKING-STORAGE SECTION.
+005240*
+005250*--------------------------------------------------------------*
+005260* FILE STATUS AND CONTROL SWITCHES                             *
+005270*--------------------------------------------------------------*
+005280 77  WS-RUNLOG-STATUS            PIC X(02).
+005290 77  WS-SORTED-STATUS            PIC X(02).
+005300 77  WS-REPORT-STATUS            PIC X(02).
+005310 77  WS-RUNLOG-EOF-SW            PIC X(01) VALUE "N".
+005320     88  WS-RUNLOG-EOF               VALUE "Y".
+005330 77  WS-FIRST-RECORD-SW          PIC X(01) VALUE "Y".
+005340*
+005350*--------------------------------------------------------------*
+005360* CONTROL-BREAK ACCUMULATORS FOR THE CURRENT RUN-DATE           *
+005370*--------------------------------------------------------------*
+005380 77  WS-BREAK-DATE               PIC 9(06).
+005390 77  WS-RUN-COUNT                PIC 9(05) COMP.
+005400 77  WS-FIRST-TIME               PIC 9(06).
+005410 77  WS-LAST-TIME                PIC 9(06).
+005420*
+005430*--------------------------------------------------------------*
+005440* REPORT LINE LAYOUTS - ONE WORKING-STORAGE AREA, VIEWED THREE  *
+005450* WAYS DEPENDING ON WHICH KIND OF LINE IS BEING BUILT.          *
+005460*--------------------------------------------------------------*
+005470 01  WS-HEADER-LINE.
+005480     05  WS-HDR-LABEL            PIC X(20)
+005490             VALUE "DAILY RUN SUMMARY - ".
+005500     05  WS-HDR-DATE-OUT         PIC 9(06).
+005510     05  FILLER                  PIC X(54).
+005520*
+005530 01  WS-DETAIL-LINE REDEFINES WS-HEADER-LINE.
+005540     05  FILLER                  PIC X(10) VALUE "   SEED: ".
+005550     05  WS-DTL-SEED-OUT         PIC 9(06).
+005560     05  FILLER                  PIC X(64).
+005570*
+005580 01  WS-FOOTER-LINE REDEFINES WS-HEADER-LINE.
+005590     05  FILLER                  PIC X(12) VALUE "  RUNS: ".
+005600     05  WS-FTR-COUNT-OUT        PIC ZZZZ9.
+005610     05  FILLER                  PIC X(10) VALUE "  FIRST: ".
+005620     05  WS-FTR-FIRST-OUT        PIC 9(06).
+005630     05  FILLER                  PIC X(08) VALUE "  LAST: ".
+005640     05  WS-FTR-LAST-OUT         PIC 9(06).
+005650     05  FILLER                  PIC X(33).
+005660*
+010200 PROCEDURE DIVISION.
+010300*
+010400*--------------------------------------------------------------*
+010410* 0000-MAIN - SORT THE RUN-LOG INTO RUN-DATE ORDER, THEN DRIVE   *
+010420*            THE SORTED FILE THROUGH THE CONTROL-BREAK REPORT   *
+010430*            LOGIC, ONE RECORD AT A TIME.                       *
+010700*--------------------------------------------------------------*
+010800 0000-MAIN.
+010810     PERFORM 0000-SORT-RUNLOG THRU 0000-SORT-RUNLOG-EXIT.
+010900     PERFORM 0000-INITIALIZE THRU 0000-INITIALIZE-EXIT.
+011000     PERFORM 0000-PROCESS-RUNLOG THRU 0000-PROCESS-RUNLOG-EXIT
+011100         UNTIL WS-RUNLOG-EOF.
+011200     IF WS-FIRST-RECORD-SW = "N"
+011300         PERFORM 0000-FINISH-DAY THRU 0000-FINISH-DAY-EXIT
+011400     END-IF.
+011500     PERFORM 0000-TERMINATE THRU 0000-TERMINATE-EXIT.
+011600     STOP RUN.
+011700*
+011710*--------------------------------------------------------------*
+011720* 0000-SORT-RUNLOG - RE-SEQUENCE THE SEED-KEYED RUN-LOG INTO     *
+011730*                   RUN-DATE/RUN-TIME ORDER SO THE OLD           *
+011740*                   SEQUENTIAL, DATE-BROKEN REPORT LOGIC CAN     *
+011750*                   KEEP WORKING UNCHANGED.                     *
+011760*--------------------------------------------------------------*
+011770 0000-SORT-RUNLOG.
+011780     SORT SORT-WORK-FILE
+011790         ON ASCENDING KEY SRT-RUN-DATE SRT-RUN-TIME
+011800         USING RUN-LOG-FILE
+011810         GIVING SORTED-RUNLOG-FILE.
+011820 0000-SORT-RUNLOG-EXIT.
+011830     EXIT.
+011840*
+011850*--------------------------------------------------------------*
+011900* 0000-INITIALIZE - OPEN THE SORTED RUN-LOG AND REPORT FILE AND  *
+011910*                  PRIME THE FIRST READ. IF EITHER FILE CANNOT   *
+011920*                  BE OPENED THE RUN-LOG IS TREATED AS EXHAUSTED *
+011930*                  RATHER THAN READING/WRITING AN UNOPENED FILE. *
+012000*--------------------------------------------------------------*
+012100 0000-INITIALIZE.
+012200     OPEN INPUT SORTED-RUNLOG-FILE.
+012210     IF WS-SORTED-STATUS NOT = "00"
+012220         DISPLAY "SORTED-RUNLOG-FILE OPEN FAILED, STATUS "
+012230             WS-SORTED-STATUS
+012240         MOVE "Y" TO WS-RUNLOG-EOF-SW
+012250     END-IF.
+012300     OPEN OUTPUT REPORT-FILE.
+012310     IF WS-REPORT-STATUS NOT = "00"
+012320         DISPLAY "REPORT-FILE OPEN FAILED, STATUS "
+012330             WS-REPORT-STATUS
+012340         MOVE "Y" TO WS-RUNLOG-EOF-SW
+012350     END-IF.
+012400     IF NOT WS-RUNLOG-EOF
+012410         PERFORM 0000-READ-RUNLOG THRU 0000-READ-RUNLOG-EXIT
+012420     END-IF.
+012500 0000-INITIALIZE-EXIT.
+012600     EXIT.
+012700*
+012800*--------------------------------------------------------------*
+012900* 0000-READ-RUNLOG - READ ONE SORTED RUN-LOG RECORD.             *
+013000*--------------------------------------------------------------*
+013100 0000-READ-RUNLOG.
+013200     READ SORTED-RUNLOG-FILE
+013300         AT END
+013400             MOVE "Y" TO WS-RUNLOG-EOF-SW
+013500     END-READ.
+013600 0000-READ-RUNLOG-EXIT.
+013700     EXIT.
+013800*
+013900*--------------------------------------------------------------*
+014000* 0000-PROCESS-RUNLOG - BREAK ON RPT-RUN-DATE, ACCUMULATE THE    *
+014100*                      CURRENT RECORD, AND READ THE NEXT ONE.   *
+014200*--------------------------------------------------------------*
+014300 0000-PROCESS-RUNLOG.
+014400     IF WS-FIRST-RECORD-SW = "Y"
+014500         MOVE "N" TO WS-FIRST-RECORD-SW
+014600         PERFORM 0000-START-DAY THRU 0000-START-DAY-EXIT
+014700     ELSE
+014800         IF RPT-RUN-DATE NOT = WS-BREAK-DATE
+014900             PERFORM 0000-FINISH-DAY THRU 0000-FINISH-DAY-EXIT
+015000             PERFORM 0000-START-DAY THRU 0000-START-DAY-EXIT
+015100         END-IF
+015200     END-IF.
+015300     PERFORM 0000-ACCUMULATE THRU 0000-ACCUMULATE-EXIT.
+015400     PERFORM 0000-READ-RUNLOG THRU 0000-READ-RUNLOG-EXIT.
+015500 0000-PROCESS-RUNLOG-EXIT.
+015600     EXIT.
+015700*
+015800*--------------------------------------------------------------*
+015900* 0000-START-DAY - RESET THE ACCUMULATORS FOR A NEW RUN-DATE    *
+016000*                 AND PRINT ITS PAGE HEADER.                   *
+016100*--------------------------------------------------------------*
+016200 0000-START-DAY.
+016300     MOVE RPT-RUN-DATE TO WS-BREAK-DATE.
+016400     MOVE 0 TO WS-RUN-COUNT.
+016500     MOVE RPT-RUN-TIME TO WS-FIRST-TIME.
+016600     MOVE RPT-RUN-TIME TO WS-LAST-TIME.
+016700     PERFORM 0000-PRINT-HEADER THRU 0000-PRINT-HEADER-EXIT.
+016800 0000-START-DAY-EXIT.
+016900     EXIT.
+017000*
+017100*--------------------------------------------------------------*
+017200* 0000-ACCUMULATE - FOLD THE CURRENT RECORD INTO THE RUNNING    *
+017300*                  TOTALS FOR THE CURRENT RUN-DATE AND PRINT    *
+017400*                  ITS SEED AS A DETAIL LINE.                  *
+017500*--------------------------------------------------------------*
+017600 0000-ACCUMULATE.
+017700     ADD 1 TO WS-RUN-COUNT.
+017800     IF RPT-RUN-TIME < WS-FIRST-TIME
+017900         MOVE RPT-RUN-TIME TO WS-FIRST-TIME
+018000     END-IF.
+018100     IF RPT-RUN-TIME > WS-LAST-TIME
+018200         MOVE RPT-RUN-TIME TO WS-LAST-TIME
+018300     END-IF.
+018400     PERFORM 0000-PRINT-SEED THRU 0000-PRINT-SEED-EXIT.
+018500 0000-ACCUMULATE-EXIT.
+018600     EXIT.
+018700*
+018800*--------------------------------------------------------------*
+018900* 0000-FINISH-DAY - PRINT THE SUMMARY FOOTER FOR THE RUN-DATE   *
+019000*                  THAT JUST ENDED.                            *
+019100*--------------------------------------------------------------*
+019200 0000-FINISH-DAY.
+019300     PERFORM 0000-PRINT-FOOTER THRU 0000-PRINT-FOOTER-EXIT.
+019400 0000-FINISH-DAY-EXIT.
+019500     EXIT.
+019600*
+019700*--------------------------------------------------------------*
+019800* 0000-PRINT-HEADER - START A NEW PAGE FOR THE RUN-DATE.        *
+019900*--------------------------------------------------------------*
+020000 0000-PRINT-HEADER.
+020100     MOVE SPACES TO WS-HEADER-LINE.
+020200     MOVE "DAILY RUN SUMMARY - " TO WS-HDR-LABEL.
+020300     MOVE RPT-RUN-DATE TO WS-HDR-DATE-OUT.
+020400     MOVE WS-HEADER-LINE TO RPT-RECORD.
+020500     WRITE RPT-RECORD AFTER ADVANCING PAGE.
+020600 0000-PRINT-HEADER-EXIT.
+020700     EXIT.
+020800*
+020900*--------------------------------------------------------------*
+021000* 0000-PRINT-SEED - ONE DETAIL LINE PER RANDOM SEED ISSUED.     *
+021100*--------------------------------------------------------------*
+021200 0000-PRINT-SEED.
+021300     MOVE SPACES TO WS-DETAIL-LINE.
+021400     MOVE RPT-RANDOM-SEED TO WS-DTL-SEED-OUT.
+021500     MOVE WS-DETAIL-LINE TO RPT-RECORD.
+021600     WRITE RPT-RECORD AFTER ADVANCING 1 LINE.
+021700 0000-PRINT-SEED-EXIT.
+021800     EXIT.
+021900*
+022000*--------------------------------------------------------------*
+022100* 0000-PRINT-FOOTER - RUN COUNT AND FIRST/LAST RUN TIME FOR THE *
+022200*                    RUN-DATE THAT JUST ENDED.                 *
+022300*--------------------------------------------------------------*
+022400 0000-PRINT-FOOTER.
+022500     MOVE SPACES TO WS-FOOTER-LINE.
+022600     MOVE WS-RUN-COUNT TO WS-FTR-COUNT-OUT.
+022700     MOVE WS-FIRST-TIME TO WS-FTR-FIRST-OUT.
+022800     MOVE WS-LAST-TIME TO WS-FTR-LAST-OUT.
+022900     MOVE WS-FOOTER-LINE TO RPT-RECORD.
+023000     WRITE RPT-RECORD AFTER ADVANCING 2 LINES.
+023100 0000-PRINT-FOOTER-EXIT.
+023200     EXIT.
+023300*
+023400*--------------------------------------------------------------*
+023500* 0000-TERMINATE - CLOSE THE SORTED RUN-LOG AND REPORT FILE. A    *
+023550*                 FILE THAT FAILED TO OPEN IN 0000-INITIALIZE     *
+023560*                 IS LEFT ALONE RATHER THAN CLOSED UNOPENED.      *
+023600*--------------------------------------------------------------*
+023700 0000-TERMINATE.
+023750     IF WS-SORTED-STATUS = "00"
+023760         CLOSE SORTED-RUNLOG-FILE
+023770     END-IF.
+023800     IF WS-REPORT-STATUS = "00"
+023850         CLOSE REPORT-FILE
+023900     END-IF.
+024000 0000-TERMINATE-EXIT.
+024100     EXIT.

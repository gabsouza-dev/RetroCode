@@ -0,0 +1,11 @@
+000100******************************************************************
+000200* RUNCTL01                                                       *
+000300* RUN-CONTROL-RECORD - SHARED LAYOUT FOR THE RUN-LOG FILE.       *
+000400* CARRIES THE RUN DATE, RUN TIME AND RANDOM SEED ISSUED BY A     *
+000500* RUN OF HelloWorld SO ANY PROGRAM THAT READS THE RUN-LOG CAN    *
+000600* COPY THIS LAYOUT IN RATHER THAN GUESS THE FIELD BOUNDARIES.    *
+000700******************************************************************
+000800 01  RUN-CONTROL-RECORD.
+000900     05  RC-RUN-DATE             PIC 9(06).
+001000     05  RC-RUN-TIME             PIC 9(06).
+001100     05  RC-RANDOM-SEED          PIC 9(06).

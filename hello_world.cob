@@ -1,18 +1,469 @@
-IDENTIFICATION DIVISION.
-PROGRAM-ID. HelloWorld.
-
-* Exibir "Hello, World!"
-PROCEDURE DIVISION.
-    DISPLAY "Hello, World!".
-    STOP RUN.
-
-* Gerar um número aleatório
-    MOVE FUNCTION RANDOM() TO WS-RANDOM.
-    DISPLAY "Random number: " WS-RANDOM.
-    STOP RUN.
-
-* Mostrar a data e hora atual
-    ACCEPT WS-DATE FROM DATE.
-    ACCEPT WS-TIME FROM TIME.
-    DISPLAY "Current date and time: " WS-DATE " " WS-TIME.
-    STOP RUN.
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    HelloWorld.
+000030 AUTHOR.        R CARDOSO.
+000040 INSTALLATION.  OPERATIONS SUPPORT.
+000050 DATE-WRITTEN.  2019-03-04.
+000060 DATE-COMPILED.
+000070*
+000080*--------------------------------------------------------------*
+000090* MODIFICATION HISTORY                                        *
+000100*--------------------------------------------------------------*
+000110* 2019-03-04 RC   ORIGINAL GREETING / RANDOM / DATE-TIME JOB.  *
+000120* 2026-08-09 RC   ADDED WORKING-STORAGE FOR WS-RANDOM,         *
+000130*                 WS-DATE AND WS-TIME SO THE FIELDS ARE        *
+000140*                 FORMALLY DEFINED WITH PICTURE CLAUSES.       *
+000150* 2026-08-09 RC   REBUILT PROCEDURE DIVISION AS A SINGLE       *
+000160*                 0000-MAIN DRIVER THAT PERFORMS THE GREETING, *
+000170*                 RANDOM-NUMBER AND DATE-TIME PARAGRAPHS IN     *
+000180*                 SEQUENCE. EACH BLOCK HAD ITS OWN STOP RUN     *
+000190*                 BEFORE, SO ONLY THE GREETING EVER FIRED.      *
+000200* 2026-08-09 RC   ADDED THE RUN-LOG FILE SO EACH RUN'S DATE,    *
+000210*                 TIME AND RANDOM SEED ARE KEPT ON DISK.        *
+000220* 2026-08-09 RC   MOVED THE RUN-LOG RECORD LAYOUT OUT TO THE    *
+000230*                 RUNCTL01 COPYBOOK SO OTHER PROGRAMS CAN SHARE *
+000240*                 IT INSTEAD OF RE-TYPING THE FIELDS.           *
+000250* 2026-08-09 RC   RANDOM NUMBER IS NOW RESCALED TO A SIX-DIGIT  *
+000260*                 RUN ID AND VALIDATED AGAINST WS-RANDOM-LOW/   *
+000270*                 HIGH BEFORE IT IS ACCEPTED AND LOGGED.        *
+000280* 2026-08-09 RC   ADDED 0000-CHECK-CALENDAR, WHICH SCANS THE    *
+000290*                 HOLIDAY-FILE BUSINESS CALENDAR AT JOB START   *
+000300*                 AND BYPASSES THE ENTIRE RUN ON A CLOSED DATE. *
+000310* 2026-08-09 RC   ADDED CHECKPOINT-FILE AND 0000-INIT-          *
+000320*                 CHECKPOINT SO A RESTART AFTER AN ABEND SKIPS  *
+000330*                 PARAGRAPHS ALREADY COMPLETED THIS RUN-DATE.   *
+000340* 2026-08-09 RC   ADDED SCHED-CTL-FILE SO THE SCHEDULER CAN     *
+000350*                 PICK UP TODAY'S BUSINESS DATE AND RANDOM SEED *
+000360*                 AS A TRIGGER/PARAMETER FILE.                 *
+000370* 2026-08-09 RC   RUN-LOG-FILE IS NOW A KSDS KEYED ON THE       *
+000380*                 RANDOM SEED INSTEAD OF A FLAT SEQUENTIAL      *
+000390*                 FILE, SO A RUN CAN BE LOOKED UP BY ITS SEED   *
+000400*                 DIRECTLY RATHER THAN SCANNED FOR.             *
+000410* 2026-08-09 RC   CHECKPOINT-RECORD NOW SAVES THE RANDOM SEED   *
+000420*                 AND RUN TIME THEMSELVES, NOT JUST COMPLETION  *
+000430*                 FLAGS, SO A RESTART RECOVERS THE VALUES A     *
+000440*                 SKIPPED PARAGRAPH WOULD HAVE PRODUCED, AND    *
+000450*                 THE RUN-LOG/SCHED-CTL FILES ARE ONLY          *
+000460*                 REWRITTEN WHEN THE RUN DID NEW WORK.          *
+000470* 2026-08-09 RC   THE RANDOM NUMBER IS NOW DERIVED OVER A WIDER *
+000480*                 RAW RANGE THAN THE ALLOWED RUN-ID RANGE SO    *
+000490*                 THE BOUNDS CHECK CAN ACTUALLY REJECT AND      *
+000500*                 RE-DERIVE A VALUE INSTEAD OF ALWAYS PASSING.  *
+000510* 2026-08-09 RC   HOLIDAY-FILE AND SCHED-CTL-FILE OPENS NOW     *
+000520*                 CHECK FILE STATUS, AND THE CHECKPOINT-RECORD  *
+000530*                 WRITE NOW HANDLES A DUPLICATE KEY.            *
+000540* 2026-08-09 RC   CHECKPOINT-RECORD NOW CARRIES ITS OWN         *
+000550*                 CKPT-OUTPUTS-DONE FLAG, SET ONLY AFTER THE    *
+000560*                 RUN-LOG/SCHED-CTL WRITES THEMSELVES COMPLETE, *
+000570*                 SO AN ABEND BETWEEN THE LAST PARAGRAPH        *
+000580*                 CHECKPOINT AND THOSE WRITES STILL CAUSES A    *
+000590*                 RESTART TO PRODUCE THEM. 0000-WRITE-RUNLOG    *
+000600*                 NOW RETRIES WITH A FRESH SEED ON A DUPLICATE  *
+000610*                 KEY INSTEAD OF DROPPING THE RECORD.           *
+000620*--------------------------------------------------------------*
+000630*
+000640* EXIBIR "HELLO, WORLD!", GERAR UM NUMERO ALEATORIO E MOSTRAR  *
+000650* A DATA E HORA ATUAL.                                         *
+000660*
+000670 ENVIRONMENT DIVISION.
+000680 CONFIGURATION SECTION.
+000690 SOURCE-COMPUTER.   IBM-370.
+000700 OBJECT-COMPUTER.   IBM-370.
+000710*
+000720 INPUT-OUTPUT SECTION.
+000730 FILE-CONTROL.
+000740     SELECT RUN-LOG-FILE ASSIGN "RUNLOG"
+000750         ORGANIZATION IS INDEXED
+000760         ACCESS MODE IS DYNAMIC
+000770         RECORD KEY IS RC-RANDOM-SEED
+000780         FILE STATUS IS WS-RUNLOG-STATUS.
+000790     SELECT HOLIDAY-FILE ASSIGN "HOLIDAYS"
+000800         ORGANIZATION IS SEQUENTIAL
+000810         ACCESS MODE IS SEQUENTIAL
+000820         FILE STATUS IS WS-HOLIDAY-STATUS.
+000830     SELECT CHECKPOINT-FILE ASSIGN "CHKPOINT"
+000840         ORGANIZATION IS INDEXED
+000850         ACCESS MODE IS DYNAMIC
+000860         RECORD KEY IS CKPT-RUN-DATE
+000870         FILE STATUS IS WS-CKPT-STATUS.
+000880     SELECT SCHED-CTL-FILE ASSIGN "SCHEDCTL"
+000890         ORGANIZATION IS SEQUENTIAL
+000900         ACCESS MODE IS SEQUENTIAL
+000910         FILE STATUS IS WS-SCHED-STATUS.
+000920*
+000930 DATA DIVISION.
+000940 FILE SECTION.
+000950*
+000960*--------------------------------------------------------------*
+000970* RUN-LOG-FILE - ONE FIXED-LENGTH RECORD PER EXECUTION OF THIS  *
+000980*                JOB, HOLDING THE RUN DATE, RUN TIME AND THE    *
+000990*                RANDOM SEED THAT WAS ISSUED FOR THE RUN.       *
+001000*--------------------------------------------------------------*
+001010 FD  RUN-LOG-FILE
+001020     RECORDING MODE IS F
+001030     LABEL RECORDS ARE STANDARD.
+001040     COPY RUNCTL01.
+001050*
+001060*--------------------------------------------------------------*
+001070* HOLIDAY-FILE - BUSINESS CALENDAR OF CLOSED DATES (BANK        *
+001080*                HOLIDAYS AND WEEKENDS). ONE DATE PER RECORD,   *
+001090*                MAINTAINED BY OPERATIONS.                     *
+001100*--------------------------------------------------------------*
+001110 FD  HOLIDAY-FILE
+001120     RECORDING MODE IS F
+001130     LABEL RECORDS ARE STANDARD.
+001140 01  HOLIDAY-RECORD.
+001150     05  HOL-CLOSED-DATE         PIC 9(06).
+001160     05  FILLER                  PIC X(74).
+001170*
+001180*--------------------------------------------------------------*
+001190* CHECKPOINT-FILE - ONE RECORD PER RUN-DATE, KEYED BY CKPT-RUN- *
+001200*                  DATE, RECORDING WHICH PARAGRAPHS OF THAT     *
+001210*                  DATE'S RUN HAVE ALREADY COMPLETED, AND THE   *
+001220*                  RANDOM SEED/RUN TIME THEY PRODUCED, SO A     *
+001230*                  RESTART AFTER AN ABEND CAN SKIP THEM AND     *
+001240*                  STILL RECOVER THEIR VALUES.                 *
+001250*--------------------------------------------------------------*
+001260 FD  CHECKPOINT-FILE
+001270     RECORDING MODE IS F
+001280     LABEL RECORDS ARE STANDARD.
+001290 01  CHECKPOINT-RECORD.
+001300     05  CKPT-RUN-DATE           PIC 9(06).
+001310     05  CKPT-GREETING-DONE      PIC X(01).
+001320         88  CKPT-GREETING-IS-DONE   VALUE "Y".
+001330     05  CKPT-RANDOM-DONE        PIC X(01).
+001340         88  CKPT-RANDOM-IS-DONE     VALUE "Y".
+001350     05  CKPT-DATETIME-DONE      PIC X(01).
+001360         88  CKPT-DATETIME-IS-DONE   VALUE "Y".
+001370     05  CKPT-RANDOM-SEED        PIC 9(06).
+001380     05  CKPT-RUN-TIME           PIC 9(06).
+001390     05  CKPT-OUTPUTS-DONE       PIC X(01).
+001400         88  CKPT-OUTPUTS-ARE-DONE   VALUE "Y".
+001410     05  FILLER                  PIC X(58).
+001420*
+001430*--------------------------------------------------------------*
+001440* SCHED-CTL-FILE - TRIGGER/PARAMETER FILE FOR THE SCHEDULER     *
+001450*                 PACKAGE. WRITTEN ONCE PER RUN-DATE, THE FIRST *
+001460*                 TIME THAT RUN-DATE ACTUALLY DOES NEW WORK     *
+001470*                 (SKIPPED ON A RESTART OF AN ALREADY-FINISHED  *
+001480*                 RUN-DATE), WITH THAT DATE'S BUSINESS DATE AND *
+001490*                 RANDOM SEED SO OTHER JOBS IN THE SUITE CAN    *
+001500*                 START FROM HelloWorld'S OUTPUT INSTEAD OF     *
+001510*                 ACCEPTING FROM DATE INDEPENDENTLY.            *
+001520*--------------------------------------------------------------*
+001530 FD  SCHED-CTL-FILE
+001540     RECORDING MODE IS F
+001550     LABEL RECORDS ARE STANDARD.
+001560 01  SCHED-CTL-RECORD.
+001570     05  SCC-RUN-DATE            PIC 9(06).
+001580     05  SCC-RANDOM-SEED         PIC 9(06).
+001590     05  FILLER                  PIC X(68).
+001600*
+001610 WORKING-STORAGE SECTION.
+001620*
+001630*--------------------------------------------------------------*
+001640* RUN-TIME WORK FIELDS                                         *
+001650*--------------------------------------------------------------*
+001660 77  WS-RANDOM              PIC 9(06).
+001670 77  WS-RANDOM-RAW           PIC 9(07).
+001680 77  WS-RANDOM-LOW           PIC 9(06) VALUE 000000.
+001690 77  WS-RANDOM-HIGH          PIC 9(06) VALUE 999999.
+001700 77  WS-RANDOM-VALID-SW      PIC X(01) VALUE "N".
+001710     88  WS-RANDOM-IS-VALID      VALUE "Y".
+001720     88  WS-RANDOM-NOT-VALID     VALUE "N".
+001730 77  WS-DATE                PIC 9(06).
+001740 77  WS-TIME                PIC 9(06).
+001750 77  WS-RUNLOG-STATUS        PIC X(02).
+001760 77  WS-HOLIDAY-STATUS       PIC X(02).
+001770 77  WS-HOLIDAY-EOF-SW       PIC X(01) VALUE "N".
+001780     88  WS-HOLIDAY-EOF          VALUE "Y".
+001790 77  WS-NON-PROCESSING-SW    PIC X(01) VALUE "N".
+001800     88  WS-NON-PROCESSING-DAY  VALUE "Y".
+001810     88  WS-IS-PROCESSING-DAY   VALUE "N".
+001820 77  WS-CKPT-STATUS          PIC X(02).
+001830 77  WS-CKPT-FOUND-SW        PIC X(01) VALUE "N".
+001840     88  WS-CKPT-WAS-FOUND       VALUE "Y".
+001850 77  WS-SCHED-STATUS         PIC X(02).
+001860 77  WS-RUNLOG-WRITTEN-SW    PIC X(01) VALUE "N".
+001870     88  WS-RUNLOG-IS-WRITTEN    VALUE "Y".
+001880*
+001890 PROCEDURE DIVISION.
+001900*
+001910*--------------------------------------------------------------*
+001920* 0000-MAIN - DAILY "JOB STARTED" BANNER DRIVER                *
+001930*--------------------------------------------------------------*
+001940 0000-MAIN.
+001950     PERFORM 0000-CHECK-CALENDAR THRU 0000-CHECK-CALENDAR-EXIT.
+001960     IF WS-NON-PROCESSING-DAY
+001970         DISPLAY "Non-processing day, no run."
+001980     ELSE
+001990         PERFORM 0000-INIT-CHECKPOINT
+002000             THRU 0000-INIT-CHECKPOINT-EXIT
+002010         PERFORM 0000-OPEN-RUNLOG
+002020             THRU 0000-OPEN-RUNLOG-EXIT
+002030         IF NOT CKPT-GREETING-IS-DONE
+002040             PERFORM 0000-GREETING THRU 0000-GREETING-EXIT
+002050             MOVE "Y" TO CKPT-GREETING-DONE
+002060             REWRITE CHECKPOINT-RECORD
+002070                 INVALID KEY
+002080                    DISPLAY "CHECKPOINT REWRITE FAILED, DATE "
+002090                        CKPT-RUN-DATE
+002100             END-REWRITE
+002110         END-IF
+002120         IF NOT CKPT-RANDOM-IS-DONE
+002130             PERFORM 0000-GEN-RANDOM THRU 0000-GEN-RANDOM-EXIT
+002140             MOVE WS-RANDOM TO CKPT-RANDOM-SEED
+002150             MOVE "Y" TO CKPT-RANDOM-DONE
+002160             REWRITE CHECKPOINT-RECORD
+002170                 INVALID KEY
+002180                    DISPLAY "CHECKPOINT REWRITE FAILED, DATE "
+002190                        CKPT-RUN-DATE
+002200             END-REWRITE
+002210         ELSE
+002220             MOVE CKPT-RANDOM-SEED TO WS-RANDOM
+002230         END-IF
+002240         IF NOT CKPT-DATETIME-IS-DONE
+002250             PERFORM 0000-SHOW-DATETIME
+002260                 THRU 0000-SHOW-DATETIME-EXIT
+002270             MOVE WS-TIME TO CKPT-RUN-TIME
+002280             MOVE "Y" TO CKPT-DATETIME-DONE
+002290             REWRITE CHECKPOINT-RECORD
+002300                 INVALID KEY
+002310                    DISPLAY "CHECKPOINT REWRITE FAILED, DATE "
+002320                        CKPT-RUN-DATE
+002330             END-REWRITE
+002340         ELSE
+002350             MOVE CKPT-RUN-TIME TO WS-TIME
+002360         END-IF
+002370         IF NOT CKPT-OUTPUTS-ARE-DONE
+002380             PERFORM 0000-WRITE-RUNLOG
+002390                 THRU 0000-WRITE-RUNLOG-EXIT
+002400             PERFORM 0000-WRITE-SCHED-CTL
+002410                 THRU 0000-WRITE-SCHED-CTL-EXIT
+002420             MOVE "Y" TO CKPT-OUTPUTS-DONE
+002430             REWRITE CHECKPOINT-RECORD
+002440                 INVALID KEY
+002450                    DISPLAY "CHECKPOINT REWRITE FAILED, DATE "
+002460                        CKPT-RUN-DATE
+002470             END-REWRITE
+002480         ELSE
+002490             DISPLAY "RUN-DATE " WS-DATE
+002500                 " ALREADY HAS A COMPLETED RUN-LOG/SCHED-CTL "
+002510                 "RECORD - THIS INVOCATION WRITES NOTHING NEW"
+002520         END-IF
+002530         CLOSE RUN-LOG-FILE
+002540         CLOSE CHECKPOINT-FILE
+002550     END-IF.
+002560     STOP RUN.
+002570*
+002580*--------------------------------------------------------------*
+002590* 0000-OPEN-RUNLOG - OPEN THE RUN-LOG-FILE FOR I-O SO A RECORD  *
+002600*                   CAN BE WRITTEN BY RANDOM-SEED KEY, CREATING *
+002610*                   THE KSDS THE FIRST TIME IT IS SEEN.         *
+002620*--------------------------------------------------------------*
+002630 0000-OPEN-RUNLOG.
+002640     OPEN I-O RUN-LOG-FILE.
+002650     IF WS-RUNLOG-STATUS = "35"
+002660         OPEN OUTPUT RUN-LOG-FILE
+002670         CLOSE RUN-LOG-FILE
+002680         OPEN I-O RUN-LOG-FILE
+002690     END-IF.
+002700 0000-OPEN-RUNLOG-EXIT.
+002710     EXIT.
+002720*
+002730*--------------------------------------------------------------*
+002740* 0000-INIT-CHECKPOINT - OPEN THE CHECKPOINT-FILE AND READ THE  *
+002750*                       RECORD FOR TODAY'S RUN-DATE, CREATING  *
+002760*                       IT (ALL PARAGRAPHS NOT-DONE) THE FIRST  *
+002770*                       TIME THIS RUN-DATE IS SEEN. A RESTART   *
+002780*                       AFTER AN ABEND FINDS THE PARAGRAPHS     *
+002790*                       ALREADY MARKED DONE AND SKIPS THEM.     *
+002800*--------------------------------------------------------------*
+002810 0000-INIT-CHECKPOINT.
+002820     OPEN I-O CHECKPOINT-FILE.
+002830     IF WS-CKPT-STATUS = "35"
+002840         OPEN OUTPUT CHECKPOINT-FILE
+002850         CLOSE CHECKPOINT-FILE
+002860         OPEN I-O CHECKPOINT-FILE
+002870     END-IF.
+002880     MOVE WS-DATE TO CKPT-RUN-DATE.
+002890     READ CHECKPOINT-FILE
+002900         INVALID KEY
+002910             MOVE "N" TO WS-CKPT-FOUND-SW
+002920         NOT INVALID KEY
+002930             MOVE "Y" TO WS-CKPT-FOUND-SW
+002940     END-READ.
+002950     IF NOT WS-CKPT-WAS-FOUND
+002960         MOVE WS-DATE TO CKPT-RUN-DATE
+002970         MOVE "N" TO CKPT-GREETING-DONE
+002980         MOVE "N" TO CKPT-RANDOM-DONE
+002990         MOVE "N" TO CKPT-DATETIME-DONE
+003000         MOVE "N" TO CKPT-OUTPUTS-DONE
+003010         WRITE CHECKPOINT-RECORD
+003020             INVALID KEY
+003030                 DISPLAY "CHECKPOINT WRITE FAILED, RUN-DATE "
+003040                     WS-DATE " ALREADY ON FILE"
+003050         END-WRITE
+003060     END-IF.
+003070 0000-INIT-CHECKPOINT-EXIT.
+003080     EXIT.
+003090*
+003100*--------------------------------------------------------------*
+003110* 0000-CHECK-CALENDAR - OBTAIN TODAY'S RUN DATE AND SCAN THE     *
+003120*                      BUSINESS CALENDAR (HOLIDAY-FILE) FOR A   *
+003130*                      MATCH. WHEN WS-DATE IS A CLOSED DATE THE *
+003140*                      REST OF THE RUN IS BYPASSED ENTIRELY.    *
+003150*                      IF THE CALENDAR FILE CANNOT BE OPENED,   *
+003160*                      TODAY IS TREATED AS A PROCESSING DAY     *
+003170*                      RATHER THAN STALLING THE WHOLE SUITE.    *
+003180*--------------------------------------------------------------*
+003190 0000-CHECK-CALENDAR.
+003200     ACCEPT WS-DATE FROM DATE.
+003210     MOVE "N" TO WS-NON-PROCESSING-SW.
+003220     MOVE "N" TO WS-HOLIDAY-EOF-SW.
+003230     OPEN INPUT HOLIDAY-FILE.
+003240     IF WS-HOLIDAY-STATUS NOT = "00"
+003250         DISPLAY "HOLIDAY-FILE OPEN FAILED, STATUS "
+003260             WS-HOLIDAY-STATUS " - ASSUMING A PROCESSING DAY"
+003270         MOVE "Y" TO WS-HOLIDAY-EOF-SW
+003280     ELSE
+003290         PERFORM 0000-READ-HOLIDAY THRU 0000-READ-HOLIDAY-EXIT
+003300             UNTIL WS-HOLIDAY-EOF
+003310         CLOSE HOLIDAY-FILE
+003320     END-IF.
+003330 0000-CHECK-CALENDAR-EXIT.
+003340     EXIT.
+003350*
+003360*--------------------------------------------------------------*
+003370* 0000-READ-HOLIDAY - READ ONE HOLIDAY-FILE RECORD AND COMPARE  *
+003380*                    IT TO WS-DATE. STOPS SCANNING AS SOON AS  *
+003390*                    A MATCH IS FOUND OR THE FILE IS EXHAUSTED. *
+003400*--------------------------------------------------------------*
+003410 0000-READ-HOLIDAY.
+003420     READ HOLIDAY-FILE
+003430         AT END
+003440             MOVE "Y" TO WS-HOLIDAY-EOF-SW
+003450         NOT AT END
+003460             IF HOL-CLOSED-DATE = WS-DATE
+003470                 MOVE "Y" TO WS-NON-PROCESSING-SW
+003480                 MOVE "Y" TO WS-HOLIDAY-EOF-SW
+003490             END-IF
+003500     END-READ.
+003510 0000-READ-HOLIDAY-EXIT.
+003520     EXIT.
+003530*
+003540*--------------------------------------------------------------*
+003550* 0000-GREETING - EXIBIR "HELLO, WORLD!"                       *
+003560*--------------------------------------------------------------*
+003570 0000-GREETING.
+003580     DISPLAY "Hello, World!".
+003590 0000-GREETING-EXIT.
+003600     EXIT.
+003610*
+003620*--------------------------------------------------------------*
+003630* 0000-GEN-RANDOM - GERAR UM NUMERO ALEATORIO                  *
+003640*--------------------------------------------------------------*
+003650 0000-GEN-RANDOM.
+003660     MOVE "N" TO WS-RANDOM-VALID-SW.
+003670     PERFORM 0000-DERIVE-RANDOM THRU 0000-DERIVE-RANDOM-EXIT
+003680         UNTIL WS-RANDOM-IS-VALID.
+003690     DISPLAY "Random number: " WS-RANDOM.
+003700 0000-GEN-RANDOM-EXIT.
+003710     EXIT.
+003720*
+003730*--------------------------------------------------------------*
+003740* 0000-DERIVE-RANDOM - RESCALE FUNCTION RANDOM() (WHICH RETURNS *
+003750*                     A FRACTION BETWEEN 0 AND 1) INTO A SEVEN- *
+003760*                     DIGIT RAW VALUE THAT DELIBERATELY RANGES  *
+003770*                     WIDER THAN THE ALLOWED SIX-DIGIT RUN ID,  *
+003780*                     SO THE WS-RANDOM-LOW/HIGH CHECK BELOW CAN *
+003790*                     ACTUALLY REJECT A DRAW. A REJECTED DRAW   *
+003800*                     IS RE-DERIVED RATHER THAN USED.           *
+003810*--------------------------------------------------------------*
+003820 0000-DERIVE-RANDOM.
+003830     COMPUTE WS-RANDOM-RAW = FUNCTION RANDOM() * 1200000.
+003840     IF WS-RANDOM-RAW >= WS-RANDOM-LOW
+003850             AND WS-RANDOM-RAW <= WS-RANDOM-HIGH
+003860         MOVE WS-RANDOM-RAW TO WS-RANDOM
+003870         MOVE "Y" TO WS-RANDOM-VALID-SW
+003880     ELSE
+003890         MOVE "N" TO WS-RANDOM-VALID-SW
+003900     END-IF.
+003910 0000-DERIVE-RANDOM-EXIT.
+003920     EXIT.
+003930*
+003940*--------------------------------------------------------------*
+003950* 0000-SHOW-DATETIME - MOSTRAR A DATA E HORA ATUAL. WS-DATE WAS  *
+003960*                     ALREADY SET BY 0000-CHECK-CALENDAR.       *
+003970*--------------------------------------------------------------*
+003980 0000-SHOW-DATETIME.
+003990     ACCEPT WS-TIME FROM TIME.
+004000     DISPLAY "Current date and time: " WS-DATE " " WS-TIME.
+004010 0000-SHOW-DATETIME-EXIT.
+004020     EXIT.
+004030*
+004040*--------------------------------------------------------------*
+004050* 0000-WRITE-RUNLOG - APPEND THIS RUN'S DATE, TIME AND RANDOM   *
+004060*                    SEED TO THE RUN-LOG FILE AS ONE RECORD.    *
+004070*                    RC-RANDOM-SEED IS ALSO THE KSDS KEY, SO A   *
+004080*                    COLLIDING SEED RE-DERIVES A FRESH ONE AND   *
+004090*                    RETRIES RATHER THAN LOSING THE RECORD.      *
+004100*--------------------------------------------------------------*
+004110 0000-WRITE-RUNLOG.
+004120     MOVE "N" TO WS-RUNLOG-WRITTEN-SW.
+004130     PERFORM 0000-TRY-WRITE-RUNLOG THRU 0000-TRY-WRITE-RUNLOG-EXIT
+004140         UNTIL WS-RUNLOG-IS-WRITTEN.
+004150 0000-WRITE-RUNLOG-EXIT.
+004160     EXIT.
+004170*
+004180*--------------------------------------------------------------*
+004190* 0000-TRY-WRITE-RUNLOG - ONE ATTEMPT AT WRITING THE RUN-LOG     *
+004200*                        RECORD. ON A DUPLICATE-SEED COLLISION   *
+004210*                        A FRESH SEED IS DERIVED AND SAVED TO    *
+004220*                        THE CHECKPOINT RECORD BEFORE THE NEXT   *
+004230*                        ATTEMPT, SO A SUBSEQUENT RESTART WOULD  *
+004240*                        RECOVER THE SAME RETRIED VALUE.         *
+004250*--------------------------------------------------------------*
+004260 0000-TRY-WRITE-RUNLOG.
+004270     MOVE WS-DATE   TO RC-RUN-DATE.
+004280     MOVE WS-TIME   TO RC-RUN-TIME.
+004290     MOVE WS-RANDOM TO RC-RANDOM-SEED.
+004300     WRITE RUN-CONTROL-RECORD
+004310         INVALID KEY
+004320             DISPLAY "RUN-LOG WRITE FAILED, SEED "
+004330                 WS-RANDOM " ALREADY ON FILE - RE-DERIVING"
+004340             MOVE "N" TO WS-RANDOM-VALID-SW
+004350             PERFORM 0000-DERIVE-RANDOM
+004360                 THRU 0000-DERIVE-RANDOM-EXIT
+004370                 UNTIL WS-RANDOM-IS-VALID
+004380             MOVE WS-RANDOM TO CKPT-RANDOM-SEED
+004390             REWRITE CHECKPOINT-RECORD
+004400                 INVALID KEY
+004410                    DISPLAY "CHECKPOINT REWRITE FAILED, DATE "
+004420                        CKPT-RUN-DATE
+004430             END-REWRITE
+004440         NOT INVALID KEY
+004450             MOVE "Y" TO WS-RUNLOG-WRITTEN-SW
+004460     END-WRITE.
+004470 0000-TRY-WRITE-RUNLOG-EXIT.
+004480     EXIT.
+004490*
+004500*--------------------------------------------------------------*
+004510* 0000-WRITE-SCHED-CTL - REWRITE THE SCHEDULER TRIGGER/         *
+004520*                       PARAMETER FILE WITH TODAY'S BUSINESS    *
+004530*                       DATE AND RANDOM SEED SO DOWNSTREAM JOBS *
+004540*                       CAN PICK THEM UP INSTEAD OF EACH ONE     *
+004550*                       ACCEPTING FROM DATE INDEPENDENTLY.      *
+004560*--------------------------------------------------------------*
+004570 0000-WRITE-SCHED-CTL.
+004580     OPEN OUTPUT SCHED-CTL-FILE.
+004590     IF WS-SCHED-STATUS NOT = "00"
+004600         DISPLAY "SCHED-CTL-FILE OPEN FAILED, STATUS "
+004610             WS-SCHED-STATUS
+004620     ELSE
+004630         MOVE WS-DATE   TO SCC-RUN-DATE
+004640         MOVE WS-RANDOM TO SCC-RANDOM-SEED
+004650         WRITE SCHED-CTL-RECORD
+004660         CLOSE SCHED-CTL-FILE
+004670     END-IF.
+004680 0000-WRITE-SCHED-CTL-EXIT.
+004690     EXIT.
